@@ -0,0 +1,19 @@
+*> Shared run-history record written by statmeasure.cob and
+*> statmold.cob to STATLOG.TXT, one line per run, so the mean and
+*> standard deviation of successive runs can be compared over time.
+*> Label/filler literals are set in each program's log-run-history
+*> paragraph rather than via VALUE clauses here, since this record
+*> lives in the FILE SECTION.
+01 statlog-record.
+    02 sl-datetime    pic x(20).
+    02 sl-gap-1       pic x(1).
+    02 sl-filename    pic x(30).
+    02 sl-gap-2       pic x(1).
+    02 sl-n-label     pic x(2).
+    02 sl-n           pic zzzzz9.
+    02 sl-gap-3       pic x(1).
+    02 sl-mean-label  pic x(5).
+    02 sl-mean        pic -(8)9.9(2).
+    02 sl-gap-4       pic x(1).
+    02 sl-sd-label    pic x(8).
+    02 sl-stddev      pic -(8)9.9(2).
