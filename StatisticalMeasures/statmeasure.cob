@@ -14,6 +14,11 @@ select standard-output assign to display.
 select input-file assign to dynamic fname-inp
     organization is line sequential
     file status is file-stat.
+select control-file assign to dynamic ctrl-fname
+    organization is line sequential
+    file status is ctrl-file-stat.
+select optional history-file assign to "STATLOG.TXT"
+    organization is line sequential.
 
 data division.
 file section.
@@ -23,22 +28,70 @@ fd standard-output.
     01 std-output     pic x(80).
 fd input-file.
     01 sample-input   pic x(80).
+fd control-file.
+    01 control-record pic x(30).
+fd history-file.
+    copy "statlog.cpy".
 
 working-storage section.
 77 sum-of-x-mul   pic 9(10)v9(28).
 77 sum-of-sr      pic 9(10)v9(28).
 77 sum-of-sx2     pic 9(10)v9(28).
-77 sum-of-x-sqr   pic 9(10)v9(28).
+77 sum-of-x-sqr   pic 9(14)v9(2).
 77 sum-of-x       pic s9(10)v9(28).
-77 n              pic s9(4) value 0.
+77 max-rows       pic s9(6) value 50000.
+77 n              pic s9(6) value 0.
 77 mean           pic s9(6)v9(2).
-77 i              pic s9(4).
+77 i              pic s9(6).
 77 feof           pic a(1) value 'N'.
 77 fname-inp      pic x(30).
 77 file-stat      pic xx.
+77 ctrl-fname     pic x(30).
+77 ctrl-file-stat pic xx.
+77 ctrl-feof      pic a(1) value 'N'.
+77 valid-n        pic s9(6) value 0.
+77 variance-value pic s9(10)v9(2).
+77 median-value   pic s9(6)v9(2).
+77 mode-value     pic s9(6)v9(2).
+77 mode-count     pic s9(6).
+77 current-value  pic s9(6)v9(2).
+77 current-count  pic s9(6).
+77 min-value      pic s9(6)v9(2).
+77 max-value      pic s9(6)v9(2).
+77 mid            pic s9(6).
+77 remaining-rows pic s9(6) value 0.
+77 ws-current-date pic x(21).
+77 outlier-sd-limit pic s9(6) value 3.
+77 outlier-limit   pic s9(10)v9(2).
+77 std-dev-numeric pic s9(6)v9(2).
+77 sq-dev-term     pic s9(10)v9(4).
+77 geo-exponent     pic s9(1)v9(8).
+77 geo-term         pic s9(10)v9(8).
+
+01 ws-formatted-datetime.
+    02 fd-year     pic x(4).
+    02 filler      pic x(1) value "-".
+    02 fd-month    pic x(2).
+    02 filler      pic x(1) value "-".
+    02 fd-day      pic x(2).
+    02 filler      pic x(1) value " ".
+    02 fd-hour     pic x(2).
+    02 filler      pic x(1) value ":".
+    02 fd-min      pic x(2).
+    02 filler      pic x(1) value ":".
+    02 fd-sec      pic x(2).
 
 01 array-area.
-    02 x           pic s9(6)v9(2) occurs 1000 times.
+    02 x           pic s9(6)v9(2) occurs 1 to 50000 times
+                       depending on n.
+
+01 valid-flags.
+    02 valid-flag  pic a(1) occurs 1 to 50000 times
+                       depending on n.
+
+01 sorted-area.
+    02 sorted-x    pic s9(6)v9(2) occurs 1 to 50000 times
+                       depending on n.
 
 01 input-value-record.
     02 in-x        pic s9(6)v9(2).
@@ -50,6 +103,7 @@ working-storage section.
 01 output-data-line.
     02 filler      pic x(22) value spaces.
     02 out-x       pic -(6)9.9(2).
+    02 out-outlier-flag  pic x(17) value spaces.
 
 01 output-mean.
     02 filler      pic x(22) value "  Mean =              ".
@@ -71,35 +125,171 @@ working-storage section.
     02 filler      pic x(22) value "  Root Mean Square =  ".
     02 root-mean-sq     pic -(6)9.9(2).
 
+01 output-variance.
+    02 filler      pic x(22) value "  Variance =          ".
+    02 out-variance     pic -(8)9.9(2).
+
+01 output-median.
+    02 filler      pic x(22) value "  Median =            ".
+    02 out-median  pic -(6)9.9(2).
+
+01 output-mode.
+    02 filler      pic x(22) value "  Mode =              ".
+    02 out-mode    pic -(6)9.9(2).
+
+01 output-min.
+    02 filler      pic x(22) value "  Minimum =           ".
+    02 out-min     pic -(6)9.9(2).
+
+01 output-max.
+    02 filler      pic x(22) value "  Maximum =           ".
+    02 out-max     pic -(6)9.9(2).
+
+01 output-truncation-line.
+    02 filler      pic x(21) value "  INPUT TRUNCATED AT ".
+    02 out-trunc-limit     pic zzzzz9.
+    02 filler      pic x(10) value " RECORDS, ".
+    02 out-trunc-remaining pic zzzzz9.
+    02 filler      pic x(23) value " REMAINING ROWS IGNORED".
+
+01 output-exceptions-header.
+    02 filler      pic x(40) value
+                  "  Exceptions (non-positive values):".
+
+01 output-no-exceptions.
+    02 filler      pic x(30) value "  No validation exceptions.".
+
+01 output-exception-line.
+    02 filler      pic x(12) value "    Record ".
+    02 out-rec-num pic zzzz9.
+    02 filler      pic x(3) value " = ".
+    02 out-exc-val pic -(6)9.9(2).
+
 procedure division.
     *>Open keyboard and screen use.
     open input standard-input, output standard-output.
 
-    display " ".
-    display "Enter a filename to display the statistical measures: ".
-    
-    *>Get the file from user.
-    accept fname-inp.
-    open input input-file.
+    *>Allow unattended/cron use: if a filename (or @control-file) was
+    *>passed as the first command-line argument, skip the keyboard
+    *>prompt entirely so the program never blocks waiting on a human.
+    display 1 upon argument-number.
+    accept fname-inp from argument-value
+        on exception
+            display " "
+            display "Enter a filename, or a control file of filenames"
+            display "prefixed with @ to process them all in one run: "
+            accept fname-inp
+    end-accept.
+
+    *>A leading @ marks a control file listing one filename per line.
+    if fname-inp(1:1) = "@"
+        move fname-inp(2:29) to ctrl-fname
+        perform batch-run
+    else
+        perform process-file
+    end-if.
 
-    *>Check if file is available, otherwise stop the program.
-    if (file-stat = "35") then
-        display "File does not exist or cannot be opened."
+    stop run.
+
+*>Reads a control file of filenames, one per line, and runs the full
+*>input/calc/output pipeline for each one without further prompting.
+batch-run.
+    open input control-file.
+
+    if (ctrl-file-stat not = "00") then
+        display "Control file does not exist or cannot be opened."
         display " "
         stop run
     end-if.
 
-    *>Gather the data from the file.
-    perform input-loop until feof = 'Y' or n > 1000.
+    perform until ctrl-feof = 'Y'
+        read control-file into fname-inp
+            at end move 'Y' to ctrl-feof
+            not at end perform process-file
+        end-read
+    end-perform.
+
+    close control-file.
+
+*>Opens one data file, gathers its values, calculates statistics and
+*>prints the report, then closes the file. Reset per-file state so a
+*>batch run's later files aren't polluted by an earlier file's data.
+process-file.
+    move 0 to n.
+    move 'N' to feof.
+
+    display " ".
+    display "Processing file: " fname-inp.
 
-    *>Calculate each statistic.
-    perform calc-body.
+    open input input-file.
 
-    *>Output numbers in file and calculated statistics to screen.
-    perform output-body.
+    *>Check if file is available, otherwise skip to the next file. Any
+    *>non-success open status (e.g. "35" file not found, "31" invalid
+    *>filename such as a blank control-file line) is treated the same
+    *>way: skip this entry instead of falling through into input-loop
+    *>against a file that was never actually opened.
+    if (file-stat not = "00") then
+        display "File does not exist or cannot be opened."
+        display " "
+    else
+        *>Gather the data from the file.
+        perform input-loop until feof = 'Y' or n >= max-rows
+
+        *>Always probe for leftover rows past max-rows; count-remaining-
+        *>rows is a no-op (remaining-rows stays 0) when the file really
+        *>did end exactly at max-rows, so the warning only fires when
+        *>there is truly more data than the table can hold.
+        perform count-remaining-rows
+        if remaining-rows > 0
+            move max-rows to out-trunc-limit
+            move remaining-rows to out-trunc-remaining
+            display output-truncation-line
+        end-if
+
+        *>An empty file leaves n = 0; skip the statistics (mean-comp
+        *>would divide by zero) and the history write, and say so.
+        if n = 0
+            display "File contains no data rows."
+            display " "
+        else
+            *>Reject non-positive values before they reach geo-mean/harm-mean.
+            perform validate-input
+
+            *>Calculate each statistic.
+            perform calc-body
+
+            *>Output numbers in file and calculated statistics to screen.
+            perform output-body
+
+            *>Append this run's figures to the shared history log.
+            perform log-run-history
+        end-if
+
+        close input-file
+    end-if.
 
-    *>Close the file and stop the program.
-    perform end-of-job.
+*>Appends one line (run date/time, source filename, n, mean, standard
+*>deviation) to the shared STATLOG.TXT history file.
+log-run-history.
+    move function current-date to ws-current-date.
+    move ws-current-date(1:4) to fd-year.
+    move ws-current-date(5:2) to fd-month.
+    move ws-current-date(7:2) to fd-day.
+    move ws-current-date(9:2) to fd-hour.
+    move ws-current-date(11:2) to fd-min.
+    move ws-current-date(13:2) to fd-sec.
+    initialize statlog-record.
+    move ws-formatted-datetime to sl-datetime.
+    move fname-inp to sl-filename.
+    move "N=" to sl-n-label.
+    move n to sl-n.
+    move "MEAN=" to sl-mean-label.
+    move mean to sl-mean.
+    move "STDDEV=" to sl-sd-label.
+    move std-deviation to sl-stddev.
+    open extend history-file.
+    write statlog-record.
+    close history-file.
 
 calc-body.
     *>Calculate the mean (total/number of items).
@@ -107,7 +297,10 @@ calc-body.
     
     *>Calculate the standard deviation [sqrt(((x(1)-mean)^2+..+(x(n)-mean)^2)/n)].
     perform stan-dev.
-    
+
+    *>Calculate the variance [((x(1)-mean)^2+..+(x(n)-mean)^2)/n].
+    perform variance-comp.
+
     *>Calculate the geometric mean [(x(1)⋅x(2)⋅x(3)⋅…⋅x(n))^(1/n)].
     perform geo-mean.
 
@@ -117,6 +310,15 @@ calc-body.
     *>Calculate the root mean square [sqrt(Sx2/n)].
     perform root-mean.
 
+    *>Find the minimum and maximum values.
+    perform min-max-comp.
+
+    *>Calculate the median (middle value of the sorted data).
+    perform median-comp.
+
+    *>Calculate the mode (most frequently occurring value).
+    perform mode-comp.
+
 output-body.
     display " ".
     display "      Statistical Measures".
@@ -128,7 +330,11 @@ output-body.
     *>Prints numbers from file to screen.
     perform output-loop.
     display output-underline.
-    
+
+    *>Prints the exceptions section (non-positive values rejected
+    *>before geo-mean/harm-mean).
+    perform output-exceptions.
+
     *>Prints mean.
     display output-mean.
     
@@ -143,6 +349,19 @@ output-body.
     
     *>Prints root mean square.
     display output-root-mean.
+
+    *>Prints variance.
+    display output-variance.
+
+    *>Prints minimum and maximum.
+    display output-min.
+    display output-max.
+
+    *>Prints median.
+    display output-median.
+
+    *>Prints mode.
+    display output-mode.
     display " ".
 
 *>Loop to get all numbers from file to calculate statistics.
@@ -156,10 +375,30 @@ input-loop.
             move in-x to x(n)
     end-read.
 
-*>Loop to output numbers in array to screen.
+*>Counts (without storing) any rows left in the file once array-area
+*>has filled up at max-rows, for the truncation warning.
+count-remaining-rows.
+    move 0 to remaining-rows.
+
+    perform until feof = 'Y'
+        read input-file into input-value-record
+            at end move 'Y' to feof
+            not at end add 1 to remaining-rows
+        end-read
+    end-perform.
+
+*>Loop to output numbers in array to screen, flagging any value more
+*>than outlier-sd-limit standard deviations away from the mean.
 output-loop.
+    move std-deviation to std-dev-numeric.
+    compute outlier-limit = outlier-sd-limit * std-dev-numeric.
+
     perform varying i from 1 by 1 until i > n
         move x(i) to out-x
+        move spaces to out-outlier-flag
+        if function abs(x(i) - mean) > outlier-limit
+            move "  *** OUTLIER ***" to out-outlier-flag
+        end-if
         display output-data-line
     end-perform.
 
@@ -178,34 +417,91 @@ mean-comp.
 stan-dev.
     move 0 to sum-of-x-sqr.
 
+    *>Under -std=ibm, GnuCOBOL truncates the exponentiation's result to
+    *>sum-of-x-sqr's 2 decimal places before adding when the squared
+    *>term is computed as part of the same COMPUTE as the running
+    *>total, silently dropping the fractional part on every deviation
+    *>that isn't a whole number. Computing the squared term into its
+    *>own higher-precision field first, then adding that, avoids the
+    *>premature truncation.
     perform varying i from 1 by 1 until i > n
-        compute sum-of-x-sqr = sum-of-x-sqr + (x(i) - mean) ** 2
+        compute sq-dev-term = (x(i) - mean) ** 2
+        add sq-dev-term to sum-of-x-sqr
     end-perform.
 
     compute std-deviation rounded = (sum-of-x-sqr / n) ** 0.5.
 
-*>Calculates the statistical geometric mean.
-geo-mean.
-    *>Move 1 to sum so multiplication will work properly.
-    move 1 to sum-of-x-mul.
+*>Rejects non-positive values (which blow up geo-mean/harm-mean) and
+*>flags them in valid-flags so those two paragraphs can skip them.
+validate-input.
+    move 0 to valid-n.
 
     perform varying i from 1 by 1 until i > n
-        *>sum-of-x-mul * [x(i)^(1/n)]
-        compute sum-of-x-mul = sum-of-x-mul * (x(i) ** (1 / n))
+        if x(i) > 0
+            move 'Y' to valid-flag(i)
+            add 1 to valid-n
+        else
+            move 'N' to valid-flag(i)
+        end-if
     end-perform.
 
-    compute geometric-mean rounded = sum-of-x-mul.
+*>Calculates the statistical geometric mean (non-positive values
+*>excluded; see validate-input).
+geo-mean.
+    *>Move 1 to sum so multiplication will work properly.
+    move 1 to sum-of-x-mul.
+
+    if valid-n > 0
+        *>Under -std=ibm, nesting "x(i) ** (1 / valid-n)" directly
+        *>inside the accumulating multiply truncates the 1/valid-n
+        *>exponent to an integer (0) before it is ever applied, so
+        *>every term silently evaluates to x(i) ** 0 = 1. Computing the
+        *>exponent and the per-term root into their own higher-
+        *>precision fields first avoids that truncation.
+        compute geo-exponent = 1 / valid-n
+        perform varying i from 1 by 1 until i > n
+            if valid-flag(i) = 'Y'
+                *>sum-of-x-mul * [x(i)^(1/valid-n)]
+                compute geo-term = x(i) ** geo-exponent
+                compute sum-of-x-mul = sum-of-x-mul * geo-term
+            end-if
+        end-perform
+        compute geometric-mean rounded = sum-of-x-mul
+    else
+        move 0 to geometric-mean
+    end-if.
 
-*>Calculates the statistical harmonic mean.
+*>Calculates the statistical harmonic mean (non-positive values
+*>excluded; see validate-input).
 harm-mean.
     move 0 to sum-of-sr.
 
-    perform varying i from 1 by 1 until i > n
-        *>SR = 1/x(1) + 1/x(2) + … + 1/x(n).
-        compute sum-of-sr = sum-of-sr + (1 / x(i))
-    end-perform.
+    if valid-n > 0
+        perform varying i from 1 by 1 until i > n
+            if valid-flag(i) = 'Y'
+                *>SR = 1/x(1) + 1/x(2) + … + 1/x(valid-n).
+                compute sum-of-sr = sum-of-sr + (1 / x(i))
+            end-if
+        end-perform
+        compute harmonic-mean rounded = valid-n / sum-of-sr
+    else
+        move 0 to harmonic-mean
+    end-if.
 
-    compute harmonic-mean rounded = n / sum-of-sr.
+*>Lists any record numbers rejected by validate-input.
+output-exceptions.
+    if valid-n = n
+        display output-no-exceptions
+    else
+        display output-exceptions-header
+        perform varying i from 1 by 1 until i > n
+            if valid-flag(i) = 'N'
+                move i to out-rec-num
+                move x(i) to out-exc-val
+                display output-exception-line
+            end-if
+        end-perform
+    end-if.
 
 *>Calculates the statistical root mean square.
 root-mean.
@@ -218,7 +514,70 @@ root-mean.
 
     compute root-mean-sq rounded = function sqrt (sum-of-sx2 / n).
 
-*>Closes the input file and stops the program when complete.
-end-of-job.
-    close input-file.
-    stop run.
+*>Calculates the statistical variance, reusing the sum of squared
+*>deviations from the mean already accumulated by stan-dev.
+variance-comp.
+    compute variance-value rounded = sum-of-x-sqr / n.
+    move variance-value to out-variance.
+
+*>Finds the minimum and maximum data values.
+min-max-comp.
+    move x(1) to min-value.
+    move x(1) to max-value.
+
+    perform varying i from 2 by 1 until i > n
+        if x(i) < min-value
+            move x(i) to min-value
+        end-if
+        if x(i) > max-value
+            move x(i) to max-value
+        end-if
+    end-perform.
+
+    move min-value to out-min.
+    move max-value to out-max.
+
+*>Sorts array-area into sorted-area (ascending) using a simple bubble
+*>sort over the n populated entries.
+sort-data.
+    move array-area to sorted-area.
+    sort sorted-x ascending key sorted-x.
+
+*>Calculates the median (middle value, or average of the two middle
+*>values when n is even) from the sorted data.
+median-comp.
+    perform sort-data.
+
+    if function mod(n, 2) = 0
+        compute mid = n / 2
+        compute median-value rounded =
+            (sorted-x(mid) + sorted-x(mid + 1)) / 2
+    else
+        compute mid = (n / 2) + 1
+        move sorted-x(mid) to median-value
+    end-if.
+
+    move median-value to out-median.
+
+*>Calculates the mode (the most frequently occurring value) by
+*>scanning the sorted data for the longest run of equal values.
+mode-comp.
+    perform sort-data.
+
+    move sorted-x(1) to mode-value, current-value.
+    move 1 to mode-count, current-count.
+
+    perform varying i from 2 by 1 until i > n
+        if sorted-x(i) = current-value
+            add 1 to current-count
+        else
+            move sorted-x(i) to current-value
+            move 1 to current-count
+        end-if
+        if current-count > mode-count
+            move current-count to mode-count
+            move current-value to mode-value
+        end-if
+    end-perform.
+
+    move mode-value to out-mode.
