@@ -14,7 +14,13 @@ select input-file assign to "nums.txt"
    file status is file-stat.
 select output-file assign to "statout.txt"
    organization is line sequential.
+select csv-file assign to "statout.csv"
+   organization is line sequential.
 select standard-output assign to display.
+select optional history-file assign to "STATLOG.TXT"
+   organization is line sequential.
+select optional checkpoint-file assign to "STATCKPT.TXT"
+   organization is line sequential.
 
 data division.
 file section.
@@ -22,8 +28,16 @@ fd input-file.
    01 sample-input   pic x(80).
 fd output-file.
    01 output-line   pic x(80).
+fd csv-file.
+   01 csv-line      pic x(40).
 fd standard-output.
    01 std-output   pic x(80).
+fd history-file.
+   copy "statlog.cpy".
+fd checkpoint-file.
+   01 checkpoint-record.
+      02 ckpt-count      pic 9(6).
+      02 ckpt-tail-done  pic a(1).
 
 working-storage section.
 77 sum-of-x-sqr   pic 9(14)v9(2).
@@ -32,13 +46,41 @@ working-storage section.
 77 mean           pic s9(6)v9(2).
 77 i              pic s9(4).
 77 file-stat      pic xx.
+77 eof-flag       pic a(1) value 'N'.
+77 expected-count pic 9(6).
+77 ws-current-date pic x(21).
+77 ckpt-n          pic 9(6) value 0.
+77 ckpt-tail-done-flag pic a(1) value 'N'.
+77 found-checkpoint pic a(1) value 'N'.
+77 resume-answer   pic a(1) value 'N'.
+77 resume-arg      pic x(10).
+77 data-line-advance pic 9(1) value 1.
+
+01 ws-formatted-datetime.
+   02 fd-year     pic x(4).
+   02 filler      pic x(1) value "-".
+   02 fd-month    pic x(2).
+   02 filler      pic x(1) value "-".
+   02 fd-day      pic x(2).
+   02 filler      pic x(1) value " ".
+   02 fd-hour     pic x(2).
+   02 filler      pic x(1) value ":".
+   02 fd-min      pic x(2).
+   02 filler      pic x(1) value ":".
+   02 fd-sec      pic x(2).
 
 01 array-area.
    02 x           pic s9(6)v9(2) occurs 1000 times.
 
 01 input-value-record.
+   02 rec-type    pic x(1).
    02 in-x        pic s9(6)v9(2).
-   02 filler      pic x(72).
+   02 filler      pic x(71).
+
+01 trailer-value-record redefines input-value-record.
+   02 tr-type     pic x(1).
+   02 tr-count    pic 9(6).
+   02 filler      pic x(66).
 
 01 output-title-line.
    02 filler      pic x(28) value
@@ -64,96 +106,366 @@ working-storage section.
    02 filler      pic x(9) value " STD DEV=".
    02 std-deviation    pic -(6)9.9(2).
 
+01 output-reconcile-ok-line.
+   02 filler      pic x(10) value spaces.
+   02 filler      pic x(12) value "COUNT OK:   ".
+   02 filler      pic x(9) value "EXPECTED=".
+   02 out-expected  pic zzzzz9.
+   02 filler      pic x(8) value " ACTUAL=".
+   02 out-actual    pic zzzzz9.
+
+01 output-reconcile-break-line.
+   02 filler      pic x(10) value spaces.
+   02 filler      pic x(26) value "*** RECONCILIATION BREAK:".
+   02 filler      pic x(9) value "EXPECTED=".
+   02 brk-expected  pic zzzzz9.
+   02 filler      pic x(8) value " ACTUAL=".
+   02 brk-actual    pic zzzzz9.
+
+01 output-no-trailer-line.
+   02 filler      pic x(10) value spaces.
+   02 filler      pic x(45) value
+       "*** RECONCILIATION BREAK: NO TRAILER RECORD".
+
+01 csv-header-line.
+   02 filler      pic x(5) value "VALUE".
+
+01 csv-data-line.
+   02 csv-x       pic -(6)9.9(2).
+
+01 csv-mean-line.
+   02 filler      pic x(5) value "MEAN,".
+   02 csv-mean    pic -(6)9.9(2).
+
+01 csv-stddev-line.
+   02 filler      pic x(8) value "STD DEV,".
+   02 csv-stddev  pic -(6)9.9(2).
+
 procedure division.
-   *>Opens hardcoded input and output files for use.
-   open input input-file, output output-file.
+   *>Offer to resume an interrupted run before touching any files.
+   perform check-for-checkpoint.
+
+   *>Opens hardcoded input file for use.
+   open input input-file.
 
    *>Check if file is available, otherwise stop the program.
    if (file-stat = "35") then
       display "file does not exist."
       display " "
-      close output-file
       stop run
    end-if.
-   
-   move zero to in-x.
-   
-   *>Loop until file terminator 999999.99 is encountered in file.
-   perform proc-body
-      until in-x is not less than 999999.98.
-   
+
+   *>Report and CSV files are appended to when resuming (so the rows
+   *>already written before the interruption aren't duplicated), or
+   *>started fresh otherwise.
+   if found-checkpoint = 'Y' and (resume-answer = 'Y' or resume-answer = 'y')
+      open extend output-file, csv-file
+      move 0 to data-line-advance
+   else
+      move 0 to ckpt-n
+      open output output-file, csv-file
+   end-if.
+
+   perform proc-body.
+
    *>Close the files and stop the program.
    perform end-of-job.
 
+*>Looks for a checkpoint left behind by an earlier, interrupted run
+*>and offers to resume from it instead of starting over at record one.
+*>checkpoint-file is OPTIONAL, so opening it when it doesn't exist
+*>yet (the normal case) simply leaves the following READ to hit
+*>AT END right away.
+check-for-checkpoint.
+   move 0 to ckpt-count.
+   move 'N' to ckpt-tail-done.
+   open input checkpoint-file.
+   read checkpoint-file
+      at end move 0 to ckpt-count
+   end-read.
+   close checkpoint-file.
+
+   if ckpt-count > 0
+      move 'Y' to found-checkpoint
+      move ckpt-count to ckpt-n
+      move ckpt-tail-done to ckpt-tail-done-flag
+      display " "
+      display "Found an unfinished run: " ckpt-n " records already processed."
+
+      *>An unattended/cron rerun has nobody at a keyboard to answer the
+      *>Y/N prompt below, so a first command-line argument (e.g.
+      *>"statmold RESUME") answers it instead, the same way statmeasure
+      *>accepts its filename as a run parameter. Only RESUME is treated
+      *>as a yes; anything else (including no argument at all) falls
+      *>through to the interactive prompt for a human-attended run.
+      move spaces to resume-arg
+      display 1 upon argument-number
+      accept resume-arg from argument-value
+         on exception move spaces to resume-arg
+      end-accept
+
+      if resume-arg = "RESUME" or resume-arg = "resume"
+         move 'Y' to resume-answer
+      else
+         display "Resume from there instead of starting over? (Y/N): "
+         accept resume-answer
+      end-if
+   end-if.
+
 *>Gathers the numbers from input file, calculates the mean and
 *>standard deviation and prints to output file.
 proc-body.
-   *>MEAN AND STANDARD DEVIATION.
+   *>If a crash happened after the tail/summary section had already
+   *>been written in full (and only end-of-job's final cleanup didn't
+   *>get to run), every row and the whole report are already correct
+   *>in statout.txt/statout.csv/STATLOG.TXT from that run -- redoing
+   *>any of it here would duplicate the MEAN/STD DEV/reconciliation
+   *>lines and append a second STATLOG.TXT entry for the same data.
+   if found-checkpoint = 'Y' and (resume-answer = 'Y' or resume-answer = 'y')
+         and ckpt-tail-done-flag = 'Y'
+      display " "
+      display "Previous run already completed; nothing left to resume."
+   else
+      *>When resuming, the title/headers were already written by the
+      *>interrupted run that left the checkpoint behind, so only a fresh
+      *>run writes them again.
+      if found-checkpoint = 'N' or (resume-answer not = 'Y' and resume-answer not = 'y')
+         *>MEAN AND STANDARD DEVIATION.
+         write output-line from output-title-line
+            after advancing 0 lines
+
+         *>----------------------------
+         write output-line from output-underline
+            after advancing 1 line
+
+         *>DATA VALUES.
+         write output-line from output-col-heads
+            after advancing 1 line
+         write output-line from output-underline
+            after advancing 1 line
+
+         *>Header row for the comma-delimited spreadsheet copy of the data.
+         write csv-line from csv-header-line
+            after advancing 0 lines
+      end-if
+
+      move zero to sum-of-x
+      *>Reads first line from file into array.
+      read input-file into input-value-record
+         at end move 'Y' to eof-flag
+      end-read
+
+      *>Skip an optional header record; the real first data row follows.
+      if eof-flag = 'N' and rec-type = 'H'
+         read input-file into input-value-record
+            at end move 'Y' to eof-flag
+         end-read
+      end-if
+
+      *>Loop to read remaining lines into array until the trailer record
+      *>(rec-type = 'T') is encountered or the file runs out.
+      perform input-loop
+         varying n from 1 by 1
+         until n is greater than 1000 or rec-type = 'T' or eof-flag = 'Y'
+
+      subtract 1 from n
+
+      *>A checkpoint goes stale if nums.txt was replaced with fewer
+      *>rows between the crashed run and this retry (a realistic
+      *>scenario for a nightly batch job that regenerates its input).
+      *>Trusting it anyway would make every row satisfy n <= ckpt-n, so
+      *>input-loop would silently skip writing all of them while this
+      *>paragraph still reports a plausible mean/std dev and a false
+      *>COUNT OK line -- precisely the silent-partial-data report
+      *>req002 exists to prevent. Caught here, now that the real row
+      *>count is finally known, by falling back to a fresh report.
+      if found-checkpoint = 'Y' and (resume-answer = 'Y' or resume-answer = 'y')
+            and ckpt-n >= n
+         perform restart-stale-resume
+      end-if
+
+      divide n into sum-of-x giving mean rounded
+
+      move zero to sum-of-x-sqr
+      *>Calculates the sum of (x - mean)^2 for standard deviation.
+      perform sum-loop
+         varying i from 1 by 1
+         until i is greater than n
+      compute std-deviation rounded = (sum-of-x-sqr / n) ** 0.5
+
+      write output-line from output-underline
+         after advancing 1 line
+      move mean to out-mean
+
+      *>Prints mean to output file.
+      write output-line from output-results-line-1
+         after advancing 1 line
+
+      *>Prints standard deviation to file.
+      write output-line from output-results-line-2
+         after advancing 1 line
+
+      *>Mean and standard deviation rows for the CSV copy.
+      move mean to csv-mean
+      write csv-line from csv-mean-line
+         after advancing 1 line
+      move std-deviation to csv-stddev
+      write csv-line from csv-stddev-line
+         after advancing 1 line
+
+      *>Reconcile the trailer record's expected count against what was
+      *>actually read, so a file truncated upstream is flagged instead
+      *>of silently reporting statistics on partial data.
+      if eof-flag = 'Y'
+         write output-line from output-no-trailer-line
+            after advancing 1 line
+      else
+         move tr-count to expected-count
+         move expected-count to out-expected, brk-expected
+         move n to out-actual, brk-actual
+         if expected-count = n
+            write output-line from output-reconcile-ok-line
+               after advancing 1 line
+         else
+            write output-line from output-reconcile-break-line
+               after advancing 1 line
+         end-if
+      end-if
+
+      perform log-run-history
+
+      *>Mark the tail section as complete so a crash between here and
+      *>end-of-job's cleanup doesn't cause a future resume to redo it.
+      perform mark-tail-done
+   end-if.
+
+*>Falls back to a fresh report when check-for-checkpoint's saved count
+*>turns out to be stale (nums.txt was replaced with fewer rows than
+*>were already processed). array-area already holds x(1) through x(n)
+*>from this run's own read loop above regardless of ckpt-n, so every
+*>row can simply be replayed into freshly (re)opened report files.
+restart-stale-resume.
+   display " ".
+   display "Checkpoint (" ckpt-n " rows) does not match current data ("
+      n " rows); starting a fresh report.".
+   move 0 to ckpt-n.
+   move 'N' to found-checkpoint.
+   move 1 to data-line-advance.
+   close output-file, csv-file.
+   open output output-file, csv-file.
+
    write output-line from output-title-line
       after advancing 0 lines.
-   
-   *>----------------------------
    write output-line from output-underline
       after advancing 1 line.
-   
-   *>DATA VALUES.
    write output-line from output-col-heads
       after advancing 1 line.
    write output-line from output-underline
       after advancing 1 line.
-   
-   move zero to sum-of-x.
-   *>Reads first line from file into array.
-   read input-file into input-value-record
-      at end perform end-of-job.
-   
-   *>Loop to read remaining lines into array until terminator
-   *>999999.99 is encountered.
-   perform input-loop
-      varying n from 1 by 1
-      until n is greater than 1000 or in-x is not less than 999999.98.
-   
-   subtract 1 from n.
-   divide n into sum-of-x giving mean rounded.
-
-   move zero to sum-of-x-sqr.
-   *>Calculates the sum of (x - mean)^2 for standard deviation.
-   perform sum-loop
-      varying i from 1 by 1
-      until i is greater than n.
-   compute std-deviation rounded = (sum-of-x-sqr / n) ** 0.5.
-   
-   write output-line from output-underline
-      after advancing 1 line.
-   move mean to out-mean.
-   
-   *>Prints mean to output file.
-   write output-line from output-results-line-1
-      after advancing 1 line.
-   
-   *>Prints standard deviation to file.
-   write output-line from output-results-line-2
-      after advancing 1 line.
+   write csv-line from csv-header-line
+      after advancing 0 lines.
+
+   perform varying i from 1 by 1 until i > n
+      move x(i) to out-x
+      write output-line from output-data-line
+         after advancing data-line-advance lines
+      move x(i) to csv-x
+      write csv-line from csv-data-line
+         after advancing data-line-advance lines
+   end-perform.
 
 *>Gathers the numbers from the input file, places into array, finds
-*>the sum of all numbers, and prints each number to the output file.
+*>the sum of all numbers, and prints each new number to the output
+*>file. Records at or below ckpt-n were already printed by the run
+*>that left the checkpoint behind, so only rows past that point are
+*>written again.
 input-loop.
-   move in-x to x(n), out-x.
-   
-   write output-line from output-data-line
-      after advancing 1 line.
-   
+   move in-x to x(n).
+
+   if n > ckpt-n
+      move x(n) to out-x
+      write output-line from output-data-line
+         after advancing data-line-advance lines
+
+      move x(n) to csv-x
+      write csv-line from csv-data-line
+         after advancing data-line-advance lines
+
+      move 1 to data-line-advance
+   end-if.
+
    add x(n) to sum-of-x.
-   
+
+   *>Checkpointed every row (not sampled every ckpt-interval rows) so
+   *>the checkpoint never lags behind what has actually been written
+   *>to statout.txt/statout.csv above; otherwise a resume after an
+   *>abend between two sampled checkpoints re-writes the rows written
+   *>since the last one, duplicating them in both output files.
+   perform write-checkpoint.
+
    *>Gets next line from input file.
    read input-file into input-value-record
-      at end perform end-of-job.
+      at end move 'Y' to eof-flag.
 
 *>Calculates the sum of (x - mean)^2 for standard deviation.
 sum-loop.
    compute sum-of-x-sqr = sum-of-x-sqr + (x(i) - mean) ** 2.
 
+*>Records how many rows have been processed so far, so a run that
+*>abends partway through a large nums.txt can resume from here
+*>instead of reprocessing from record one.
+write-checkpoint.
+   move n to ckpt-count.
+   move 'N' to ckpt-tail-done.
+   open output checkpoint-file.
+   write checkpoint-record.
+   close checkpoint-file.
+
+*>Marks the checkpoint as having already finished the tail/summary
+*>section (mean, std dev, CSV totals, reconciliation line and the
+*>STATLOG.TXT append), not just the per-row data. A crash between this
+*>point and end-of-job clearing the checkpoint is the only way a
+*>resumed run can see ckpt-tail-done = 'Y' here, since a normal
+*>completed run always reaches end-of-job right after proc-body.
+mark-tail-done.
+   move n to ckpt-count.
+   move 'Y' to ckpt-tail-done.
+   open output checkpoint-file.
+   write checkpoint-record.
+   close checkpoint-file.
+
+*>Appends one line (run date/time, source filename, n, mean, standard
+*>deviation) to the shared STATLOG.TXT history file.
+log-run-history.
+   move function current-date to ws-current-date.
+   move ws-current-date(1:4) to fd-year.
+   move ws-current-date(5:2) to fd-month.
+   move ws-current-date(7:2) to fd-day.
+   move ws-current-date(9:2) to fd-hour.
+   move ws-current-date(11:2) to fd-min.
+   move ws-current-date(13:2) to fd-sec.
+   initialize statlog-record.
+   move ws-formatted-datetime to sl-datetime.
+   move "nums.txt" to sl-filename.
+   move "N=" to sl-n-label.
+   move n to sl-n.
+   move "MEAN=" to sl-mean-label.
+   move mean to sl-mean.
+   move "STDDEV=" to sl-sd-label.
+   move std-deviation to sl-stddev.
+   open extend history-file.
+   write statlog-record.
+   close history-file.
+
 *>Closes the input and output files and stops the program when complete.
+*>A completed run has nothing left to resume, so the checkpoint is
+*>cleared here.
 end-of-job.
-   close input-file, output-file.
+   move 0 to ckpt-count.
+   move 'N' to ckpt-tail-done.
+   open output checkpoint-file.
+   write checkpoint-record.
+   close checkpoint-file.
+
+   close input-file, output-file, csv-file.
    stop run.
